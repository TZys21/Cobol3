@@ -0,0 +1,111 @@
+       Identification Division.
+       Program-id.          Lab3g.
+
+      *      Name: Tyler Zysberg. Description: LAB3g.Reads the
+      *>     accumulated lab3-rej.dat reject file (which now carries
+      *>     unmatched species across every run of Lab3a/Lab3b/Lab3c/
+      *>     Lab3d instead of being truncated each run) and prints a
+      *>     distinct-species digest with an occurrence count for each,
+      *>     sorted alphabetically, so Operations can see which species
+      *>     most need adding to lab3-cls.dat.
+      *>     2026-08-09  TZ  Initial version.
+
+       environment division.
+       input-output section.
+       file-control.
+            select rejfile assign to "lab3-rej.dat"
+                organization is line sequential.
+
+       Data division.
+       File Section.
+       Fd rejfile.
+       01    Rej-Record.
+         05    Rej-AnimalName   Pic X(12).
+         05    Rej-Gender       Pic X(1).
+         05    Rej-Species      Pic X(15).
+
+       Working-storage section.
+        01  eof               pic X value "N".
+           88 eof-false       value "Y".
+
+        01  Species-Table.
+            05  Species-Entry occurs 200 times
+                   indexed by Sp-Idx Sp-Idx2.
+                10  Sp-Name    pic X(15).
+                10  Sp-Count   pic 9(5).
+        01  Species-Count      pic 9(5) value zero.
+        01  ws-found           pic X value "N".
+           88 ws-found-yes     value "Y".
+        01  ws-swap-name       pic X(15).
+        01  ws-swap-count      pic 9(5).
+        01  ws-count-format    pic Z(4)9.
+
+
+
+       Procedure Division.
+       000-main.
+
+           Perform 100-initialize
+
+           perform until eof-false
+              read rejfile
+                 at end
+                    set eof-false to true
+                 not at end
+                    perform 300-Tally
+              end-read
+           end-perform
+
+           perform 650-Sort-Digest
+
+           display "Unmatched-species digest:"
+           perform 500-Print-Digest
+
+           perform 999-finalize
+
+           stop run.
+
+       100-initialize.
+           open input rejfile.
+
+       300-Tally.
+           move "N" to ws-found
+           perform varying Sp-Idx from 1 by 1
+                   until Sp-Idx > Species-Count or ws-found-yes
+              if Sp-Name(Sp-Idx) = Rej-Species
+                 add 1 to Sp-Count(Sp-Idx)
+                 move "Y" to ws-found
+              end-if
+           end-perform
+           if not ws-found-yes
+              add 1 to Species-Count
+              move Rej-Species to Sp-Name(Species-Count)
+              move 1 to Sp-Count(Species-Count)
+           end-if.
+
+       650-Sort-Digest.
+           perform varying Sp-Idx from 1 by 1
+                   until Sp-Idx > Species-Count
+              perform varying Sp-Idx2 from Sp-Idx by 1
+                      until Sp-Idx2 > Species-Count
+                 if Sp-Name(Sp-Idx2) < Sp-Name(Sp-Idx)
+                    move Sp-Name(Sp-Idx)   to ws-swap-name
+                    move Sp-Count(Sp-Idx)  to ws-swap-count
+                    move Sp-Name(Sp-Idx2)  to Sp-Name(Sp-Idx)
+                    move Sp-Count(Sp-Idx2) to Sp-Count(Sp-Idx)
+                    move ws-swap-name      to Sp-Name(Sp-Idx2)
+                    move ws-swap-count     to Sp-Count(Sp-Idx2)
+                 end-if
+              end-perform
+           end-perform.
+
+       500-Print-Digest.
+           perform varying Sp-Idx from 1 by 1
+                   until Sp-Idx > Species-Count
+              move Sp-Count(Sp-Idx) to ws-count-format
+              display "  " Sp-Name(Sp-Idx) ": " ws-count-format
+           end-perform.
+
+       999-finalize.
+           close rejfile.
+
