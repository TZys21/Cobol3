@@ -0,0 +1,83 @@
+       Identification Division.
+       Program-id.          Lab3h.
+
+      *      Name: Tyler Zysberg. Description: LAB3h.Exports the
+      *>     AnimalName/Gender/Species records from lab3-in.dat as
+      *>     delimited CSV in lab3-exp.csv, so the veterinary scheduling
+      *>     system (CSV import only) can ingest our current roster
+      *>     without anyone retyping it.
+      *>     2026-08-09  TZ  Initial version.
+
+       environment division.
+       input-output section.
+       file-control.
+            select infile assign to "lab3-in.dat"
+                organization is line sequential.
+
+            select expfile assign to "lab3-exp.csv"
+                organization is line sequential.
+
+       Data division.
+       File Section.
+       Fd infile.
+       01    AnimalClass.
+         05    AnimalName       Pic X(12).
+         05    Gender           Pic X(1).
+         05    Species          Pic X(15).
+
+       Fd expfile.
+       01    Exp-Line            Pic X(80).
+
+       Working-storage section.
+        01  eof               pic X value "N".
+           88 eof-false       value "Y".
+        01  records-exported  pic 9(5) value zero.
+        01  ws-count-format   pic Z(4)9.
+
+
+
+       Procedure Division.
+       000-main.
+
+           Perform 100-initialize
+
+           perform until eof-false
+              read infile
+                 at end
+                    set eof-false to true
+                 not at end
+                    perform 300-Export-Record
+              end-read
+           end-perform
+
+           move records-exported to ws-count-format
+           display "Records exported: " ws-count-format
+
+           perform 999-finalize
+
+           stop run.
+
+       100-initialize.
+           open input infile
+           open output expfile
+           move spaces to Exp-Line
+           string "AnimalName,Gender,Species" delimited by size
+              into Exp-Line
+           write Exp-Line.
+
+       300-Export-Record.
+           move spaces to Exp-Line
+           string
+              function trim(AnimalName) delimited by size
+              "," delimited by size
+              function trim(Gender)     delimited by size
+              "," delimited by size
+              function trim(Species)    delimited by size
+              into Exp-Line
+           write Exp-Line
+           add 1 to records-exported.
+
+       999-finalize.
+           close infile
+           close expfile.
+
