@@ -1,100 +1,653 @@
-       Identification Division.
-       Program-id.          Lab3a.
-       
-      *      Name: Tyler Zysberg. Description: LAB3a.Counts the number
-      *>     of species in each field from an input file.
-      
-       environment division.
-       input-output section.
-       file-control.
-            select infile assign to "lab3-in.dat"
-                organization is line sequential.
-
-       Data division.
-       File Section.
-       Fd infile.
-       01    AnimalClass.
-         05    AnimalName       Pic X(12).
-         05    Gender           Pic X(1).
-         05    Species          Pic X(15).
-             88 Amphibian    value "Frog" "Newt" "Salamander" 
-             "Toad".
-                            
-             88 Bird  value "Albatross" "Eagle" 
-             "Falcon" "Hawk" "Pelican" "Vulture".
-
-             88 Mammal    value "Ape" "Cheetah" "Chimp"
-              "Coyote" "Lion" "Mongoose" "Otter" "Tiger" "Wolf".
-
-             88 Reptile    value "Alligator" "Boa"
-             "Cobra" "Komodo" "Turtle" "Viper".
-          
-		  
-       Working-storage section.
-        01  counter-Amphibian pic 999.
-        01  counter-Bird      pic 999.
-        01  counter-Mammal    pic 999.
-        01  counter-Reptile   pic 999.
-        01  counter-other     pic 999.
-        01  Amphibian-format  pic ZZ9.
-        01  Bird-format       pic ZZ9.
-        01  Mammal-format     pic ZZ9.
-        01  Reptile-format    pic ZZ9.
-        01  other-format      pic ZZ9.
-        01  eof               pic X value "N".
-           88 eof-false       value "Y".
-       
-       
-       
-       Procedure Division.
-       000-main.
-       
-           Perform 100-initialize
-           
-            perform until eof-false
-              read infile
-                 at end
-                    set eof-false to true
-                 not at end
-                    perform 300-Count
-              end-read
-           end-perform
-           
-           move counter-Amphibian to Amphibian-format
-           move counter-Bird to Bird-format
-           move counter-Mammal to Mammal-format
-           move counter-Reptile to Reptile-format
-           move counter-other to other-format
-                                            
-                 display "Amphibian: " Amphibian-format
-                 display "Bird: " Bird-format
-                 display "Mammal: " Mammal-format
-                 display "Reptile: " Reptile-format
-                 display "Other: " other-format
-           
-           perform 999-finalize
-           
-           stop run.
-           
-       100-initialize.
-           open input  infile.
-           
-       300-Count.
-           if Amphibian
-               add 1 to counter-Amphibian
-           else if Bird
-               add 1 to counter-Bird
-           else if Mammal
-               add 1 to counter-Mammal
-           else if Reptile
-               add 1 to counter-Reptile
-           else
-               add 1 to counter-other
-           end-if.
-           
-           
-           
-       999-finalize.  
-           close infile.
-       
-       
\ No newline at end of file
+       Identification Division.
+       Program-id.          Lab3a.
+
+      *      Name: Tyler Zysberg. Description: LAB3a.Counts the number
+      *>     of species in each field from an input file.
+      *>     2026-08-09  TZ  Species class now comes from the
+      *>     lab3-cls.dat reference file instead of 88-level literals,
+      *>     so Operations can add new species without a recompile.
+      *>     2026-08-09  TZ  Unrecognized species now written to
+      *>     lab3-rej.dat instead of being silently folded into Other.
+      *>     2026-08-09  TZ  Class counts now archived to lab3-rpt.dat
+      *>     with a run date/time stamp on every run.
+      *>     2026-08-09  TZ  Added a records-read vs. records-classified
+      *>     reconciliation check after the read loop.
+      *>     2026-08-09  TZ  Added a per-species head count under each
+      *>     class heading for feed-order planning.
+      *>     2026-08-09  TZ  Added an alphabetical AnimalName roster
+      *>     under each class heading so keepers have a real list, not
+      *>     just a headcount.
+      *>     2026-08-09  TZ  Added a configurable minimum-headcount
+      *>     check against lab3-thr.dat, printing a POPULATION ALERT
+      *>     line for any class that has dropped below its floor.
+      *>     2026-08-09  TZ  Each run now appends its five class counts
+      *>     and a date/time stamp to lab3-hist.dat for month-over-month
+      *>     trend comparisons.
+
+      *>     2026-08-09  TZ  160-Find-Class now trims and upper-cases
+      *>     the species before matching, so capitalization or stray
+      *>     blanks in the feed file no longer fall through to Other.
+      *>     2026-08-09  TZ  Added a paginated lab3-prt.dat summary
+      *>     report with a title line, run date, column headers, and
+      *>     page breaks, for the printed audit binder.
+      *>     2026-08-09  TZ  Added a configurable facility-capacity
+      *>     check against lab3-cap.dat, printing an OVER CAPACITY
+      *>     line for any class whose count exceeds its configured
+      *>     limit.
+      *>     2026-08-09  TZ  000-main now records its current infile
+      *>     position to lab3-pos.dat after every record, so an abended
+      *>     full-file scan can restart partway through instead of
+      *>     reprocessing the whole file.
+       environment division.
+       input-output section.
+       file-control.
+            select infile assign to "lab3-in.dat"
+                organization is line sequential.
+
+            select clsfile assign to "lab3-cls.dat"
+                organization is line sequential.
+
+            select rejfile assign to "lab3-rej.dat"
+                organization is line sequential
+                file status is rej-status.
+
+            select rptfile assign to "lab3-rpt.dat"
+                organization is line sequential.
+
+            select thrfile assign to "lab3-thr.dat"
+                organization is line sequential
+                file status is thr-status.
+
+            select histfile assign to "lab3-hist.dat"
+                organization is line sequential
+                file status is hist-status.
+
+            select prtfile assign to "lab3-prt.dat"
+                organization is line sequential.
+
+            select capfile assign to "lab3-cap.dat"
+                organization is line sequential
+                file status is cap-status.
+
+            select posfile assign to "lab3-pos.dat"
+                organization is line sequential
+                file status is pos-status.
+
+       Data division.
+       File Section.
+       Fd infile.
+       01    AnimalClass.
+         05    AnimalName       Pic X(12).
+         05    Gender           Pic X(1).
+         05    Species          Pic X(15).
+
+       Fd clsfile.
+       01    Cls-Record.
+         05    Cls-Species      Pic X(15).
+         05    Cls-Class        Pic X(10).
+
+       Fd rejfile.
+       01    Rej-Record.
+         05    Rej-AnimalName   Pic X(12).
+         05    Rej-Gender       Pic X(1).
+         05    Rej-Species      Pic X(15).
+
+       Fd rptfile.
+       01    Rpt-Record.
+         05    Rpt-Run-Date     Pic 9(8).
+         05    Filler           Pic X(1) value space.
+         05    Rpt-Run-Time     Pic 9(8).
+         05    Filler           Pic X(1) value space.
+         05    Rpt-Amphibian    Pic ZZ9.
+         05    Filler           Pic X(1) value space.
+         05    Rpt-Bird         Pic ZZ9.
+         05    Filler           Pic X(1) value space.
+         05    Rpt-Mammal       Pic ZZ9.
+         05    Filler           Pic X(1) value space.
+         05    Rpt-Reptile      Pic ZZ9.
+         05    Filler           Pic X(1) value space.
+         05    Rpt-Other        Pic ZZ9.
+
+       Fd thrfile.
+       01    Thr-Record.
+         05    Thr-Class        Pic X(10).
+         05    Thr-Floor        Pic 9(5).
+
+       Fd histfile.
+       01    Hist-Record.
+         05    Hist-Run-Date    Pic 9(8).
+         05    Filler           Pic X(1) value space.
+         05    Hist-Run-Time    Pic 9(8).
+         05    Filler           Pic X(1) value space.
+         05    Hist-Amphibian   Pic ZZ9.
+         05    Filler           Pic X(1) value space.
+         05    Hist-Bird        Pic ZZ9.
+         05    Filler           Pic X(1) value space.
+         05    Hist-Mammal      Pic ZZ9.
+         05    Filler           Pic X(1) value space.
+         05    Hist-Reptile     Pic ZZ9.
+         05    Filler           Pic X(1) value space.
+         05    Hist-Other       Pic ZZ9.
+
+       Fd prtfile.
+       01    Prt-Line             Pic X(80).
+
+       Fd capfile.
+       01    Cap-Record.
+         05    Cap-Class        Pic X(10).
+         05    Cap-Limit        Pic 9(5).
+
+       Fd posfile.
+       01    Pos-Record.
+         05    Pos-Last-Record  Pic 9(7).
+
+       Working-storage section.
+        01  counter-Amphibian pic 999 value zero.
+        01  counter-Bird      pic 999 value zero.
+        01  counter-Mammal    pic 999 value zero.
+        01  counter-Reptile   pic 999 value zero.
+        01  counter-other     pic 999 value zero.
+        01  Amphibian-format  pic ZZ9.
+        01  Bird-format       pic ZZ9.
+        01  Mammal-format     pic ZZ9.
+        01  Reptile-format    pic ZZ9.
+        01  other-format      pic ZZ9.
+        01  eof               pic X value "N".
+           88 eof-false       value "Y".
+        01  rej-status        pic X(2).
+        01  hist-status       pic X(2).
+        01  cls-eof           pic X value "N".
+           88 cls-eof-false   value "Y".
+
+        01  Class-Table.
+            05  Class-Entry occurs 60 times indexed by Cls-Idx.
+                10  Tbl-Species   pic X(15).
+                10  Tbl-Class     pic X(10).
+                10  Tbl-Count     pic 999 value zero.
+        01  Class-Count       pic 999 value zero.
+        01  ws-species-class  pic X(10).
+        01  ws-species-key    pic X(15).
+        01  ws-found          pic X value "N".
+           88 ws-found-yes    value "Y".
+        01  ws-found-idx       pic 999 value zero.
+        01  ws-target-class    pic X(10).
+        01  species-count-format pic ZZ9.
+        01  records-read       pic 999 value zero.
+        01  records-classified pic 999 value zero.
+
+        01  Animal-Table.
+            05  Animal-Entry occurs 500 times
+                   indexed by An-Idx An-Idx2.
+                10  An-Name       pic X(12).
+                10  An-Class      pic X(10).
+        01  Animal-Count       pic 9(5) value zero.
+        01  ws-swap-name       pic X(12).
+        01  ws-swap-class      pic X(10).
+
+        01  thr-status         pic X(2).
+        01  thr-eof            pic X value "N".
+           88 thr-eof-false    value "Y".
+        01  Floor-Amphibian    pic 9(5) value zero.
+        01  Floor-Bird         pic 9(5) value zero.
+        01  Floor-Mammal       pic 9(5) value zero.
+        01  Floor-Reptile      pic 9(5) value zero.
+
+        01  ws-prt-page-no     pic 9(3) value zero.
+        01  ws-prt-page-format pic ZZ9.
+        01  ws-prt-lines-used  pic 9(3) value zero.
+        01  ws-prt-lines-per-page pic 9(3) value 50.
+        01  ws-prt-run-date    pic 9(8) value zero.
+        01  ws-prt-run-time    pic 9(8) value zero.
+
+        01  cap-status         pic X(2).
+        01  cap-eof            pic X value "N".
+           88 cap-eof-false    value "Y".
+        01  Ceiling-Amphibian  pic 9(5) value zero.
+        01  Ceiling-Bird       pic 9(5) value zero.
+        01  Ceiling-Mammal     pic 9(5) value zero.
+        01  Ceiling-Reptile    pic 9(5) value zero.
+
+        01  pos-status         pic X(2).
+        01  ws-position        pic 9(7) value zero.
+        01  ws-skip-idx        pic 9(7) value zero.
+
+
+
+       Procedure Division.
+       000-main.
+
+           Perform 100-initialize
+           Perform 110-Load-Classes
+           Perform 120-Load-Thresholds
+           Perform 130-Load-Capacities
+           Perform 140-Load-Position
+           Perform 150-Skip-Processed
+
+            perform until eof-false
+              read infile
+                 at end
+                    set eof-false to true
+                 not at end
+                    perform 300-Count
+                    add 1 to ws-position
+                    perform 900-Save-Position
+              end-read
+           end-perform
+
+           perform 950-Clear-Position
+
+           move counter-Amphibian to Amphibian-format
+           move counter-Bird to Bird-format
+           move counter-Mammal to Mammal-format
+           move counter-Reptile to Reptile-format
+           move counter-other to other-format
+
+                 display "Amphibian: " Amphibian-format
+                 display "Bird: " Bird-format
+                 display "Mammal: " Mammal-format
+                 display "Reptile: " Reptile-format
+                 display "Other: " other-format
+
+           perform 500-Print-Species
+
+           perform 650-Sort-Directory
+           perform 600-Print-Directory
+
+           perform 850-Check-Population
+
+           perform 860-Check-Capacity
+
+           perform 800-Reconcile
+
+           perform 700-Write-Report
+
+           perform 720-Append-History
+
+           perform 750-Write-Printed-Report
+
+           perform 999-finalize
+
+           stop run.
+
+       100-initialize.
+           open input  infile
+           open extend rejfile
+           if rej-status = "35"
+              open output rejfile
+           end-if
+           open output rptfile.
+
+       110-Load-Classes.
+           open input clsfile
+           perform until cls-eof-false
+              read clsfile
+                 at end
+                    set cls-eof-false to true
+                 not at end
+                    add 1 to class-count
+                    move function upper-case(
+                       function trim(Cls-Species))
+                       to Tbl-Species(Class-Count)
+                    move Cls-Class   to Tbl-Class(Class-Count)
+              end-read
+           end-perform
+           close clsfile.
+
+       120-Load-Thresholds.
+           open input thrfile
+           if thr-status = "00"
+              perform until thr-eof-false
+                 read thrfile
+                    at end
+                       set thr-eof-false to true
+                    not at end
+                       evaluate Thr-Class
+                          when "AMPHIBIAN"
+                             move Thr-Floor to Floor-Amphibian
+                          when "BIRD"
+                             move Thr-Floor to Floor-Bird
+                          when "MAMMAL"
+                             move Thr-Floor to Floor-Mammal
+                          when "REPTILE"
+                             move Thr-Floor to Floor-Reptile
+                       end-evaluate
+                 end-read
+              end-perform
+              close thrfile
+           end-if.
+
+       130-Load-Capacities.
+           open input capfile
+           if cap-status = "00"
+              perform until cap-eof-false
+                 read capfile
+                    at end
+                       set cap-eof-false to true
+                    not at end
+                       evaluate Cap-Class
+                          when "AMPHIBIAN"
+                             move Cap-Limit to Ceiling-Amphibian
+                          when "BIRD"
+                             move Cap-Limit to Ceiling-Bird
+                          when "MAMMAL"
+                             move Cap-Limit to Ceiling-Mammal
+                          when "REPTILE"
+                             move Cap-Limit to Ceiling-Reptile
+                       end-evaluate
+                 end-read
+              end-perform
+              close capfile
+           end-if.
+
+       140-Load-Position.
+           move zero to ws-position
+           open input posfile
+           if pos-status = "00"
+              read posfile
+                 at end
+                    continue
+                 not at end
+                    move Pos-Last-Record to ws-position
+              end-read
+              close posfile
+           end-if
+           move ws-position to records-read.
+
+       150-Skip-Processed.
+           perform varying ws-skip-idx from 1 by 1
+                   until ws-skip-idx > ws-position
+              read infile
+                 at end
+                    set eof-false to true
+              end-read
+           end-perform.
+
+       900-Save-Position.
+           open output posfile
+           move ws-position to Pos-Last-Record
+           write Pos-Record
+           close posfile.
+
+       950-Clear-Position.
+           open output posfile
+           move zero to Pos-Last-Record
+           write Pos-Record
+           close posfile.
+
+       160-Find-Class.
+           move spaces to ws-species-class
+           move function upper-case(
+              function trim(Species)) to ws-species-key
+           move zero to ws-found-idx
+           move "N" to ws-found
+           perform varying Cls-Idx from 1 by 1
+                   until Cls-Idx > Class-Count or ws-found-yes
+              if Tbl-Species(Cls-Idx) = ws-species-key
+                 move Tbl-Class(Cls-Idx) to ws-species-class
+                 set ws-found-idx to Cls-Idx
+                 move "Y" to ws-found
+              end-if
+           end-perform.
+
+       300-Count.
+           add 1 to records-read
+           perform 160-Find-Class
+           evaluate ws-species-class
+              when "AMPHIBIAN"
+                 add 1 to counter-Amphibian
+                 add 1 to Tbl-Count(ws-found-idx)
+                 perform 170-Add-To-Directory
+              when "BIRD"
+                 add 1 to counter-Bird
+                 add 1 to Tbl-Count(ws-found-idx)
+                 perform 170-Add-To-Directory
+              when "MAMMAL"
+                 add 1 to counter-Mammal
+                 add 1 to Tbl-Count(ws-found-idx)
+                 perform 170-Add-To-Directory
+              when "REPTILE"
+                 add 1 to counter-Reptile
+                 add 1 to Tbl-Count(ws-found-idx)
+                 perform 170-Add-To-Directory
+              when other
+                 add 1 to counter-other
+                 move AnimalName to Rej-AnimalName
+                 move Gender     to Rej-Gender
+                 move Species    to Rej-Species
+                 write Rej-Record
+           end-evaluate.
+
+       170-Add-To-Directory.
+           add 1 to Animal-Count
+           move AnimalName      to An-Name(Animal-Count)
+           move ws-species-class to An-Class(Animal-Count).
+
+       500-Print-Species.
+           move "AMPHIBIAN" to ws-target-class
+           display "Amphibian species:"
+           perform 510-Print-Matching
+           move "BIRD" to ws-target-class
+           display "Bird species:"
+           perform 510-Print-Matching
+           move "MAMMAL" to ws-target-class
+           display "Mammal species:"
+           perform 510-Print-Matching
+           move "REPTILE" to ws-target-class
+           display "Reptile species:"
+           perform 510-Print-Matching.
+
+       510-Print-Matching.
+           perform varying Cls-Idx from 1 by 1
+                   until Cls-Idx > Class-Count
+              if Tbl-Class(Cls-Idx) = ws-target-class
+                    and Tbl-Count(Cls-Idx) > 0
+                 move Tbl-Count(Cls-Idx) to species-count-format
+                 display "  " Tbl-Species(Cls-Idx) ": "
+                    species-count-format
+              end-if
+           end-perform.
+
+
+
+       600-Print-Directory.
+           move "AMPHIBIAN" to ws-target-class
+           display "Amphibian roster:"
+           perform 610-Print-Names
+           move "BIRD" to ws-target-class
+           display "Bird roster:"
+           perform 610-Print-Names
+           move "MAMMAL" to ws-target-class
+           display "Mammal roster:"
+           perform 610-Print-Names
+           move "REPTILE" to ws-target-class
+           display "Reptile roster:"
+           perform 610-Print-Names.
+
+       610-Print-Names.
+           perform varying An-Idx from 1 by 1
+                   until An-Idx > Animal-Count
+              if An-Class(An-Idx) = ws-target-class
+                 display "  " An-Name(An-Idx)
+              end-if
+           end-perform.
+
+       650-Sort-Directory.
+           perform varying An-Idx from 1 by 1
+                   until An-Idx > Animal-Count
+              perform varying An-Idx2 from An-Idx by 1
+                      until An-Idx2 > Animal-Count
+                 if An-Class(An-Idx2) < An-Class(An-Idx)
+                    or (An-Class(An-Idx2) = An-Class(An-Idx)
+                        and An-Name(An-Idx2) < An-Name(An-Idx))
+                    move An-Name(An-Idx)   to ws-swap-name
+                    move An-Class(An-Idx)  to ws-swap-class
+                    move An-Name(An-Idx2)  to An-Name(An-Idx)
+                    move An-Class(An-Idx2) to An-Class(An-Idx)
+                    move ws-swap-name      to An-Name(An-Idx2)
+                    move ws-swap-class     to An-Class(An-Idx2)
+                 end-if
+              end-perform
+           end-perform.
+
+       850-Check-Population.
+           if Floor-Amphibian > 0
+                 and counter-Amphibian < Floor-Amphibian
+              display "POPULATION ALERT: Amphibian below floor ("
+                 Amphibian-format "/" Floor-Amphibian ")"
+           end-if
+           if Floor-Bird > 0
+                 and counter-Bird < Floor-Bird
+              display "POPULATION ALERT: Bird below floor ("
+                 Bird-format "/" Floor-Bird ")"
+           end-if
+           if Floor-Mammal > 0
+                 and counter-Mammal < Floor-Mammal
+              display "POPULATION ALERT: Mammal below floor ("
+                 Mammal-format "/" Floor-Mammal ")"
+           end-if
+           if Floor-Reptile > 0
+                 and counter-Reptile < Floor-Reptile
+              display "POPULATION ALERT: Reptile below floor ("
+                 Reptile-format "/" Floor-Reptile ")"
+           end-if.
+
+       860-Check-Capacity.
+           if Ceiling-Amphibian > 0
+                 and counter-Amphibian > Ceiling-Amphibian
+              display "OVER CAPACITY: Amphibian exceeds limit ("
+                 Amphibian-format "/" Ceiling-Amphibian ")"
+           end-if
+           if Ceiling-Bird > 0
+                 and counter-Bird > Ceiling-Bird
+              display "OVER CAPACITY: Bird exceeds limit ("
+                 Bird-format "/" Ceiling-Bird ")"
+           end-if
+           if Ceiling-Mammal > 0
+                 and counter-Mammal > Ceiling-Mammal
+              display "OVER CAPACITY: Mammal exceeds limit ("
+                 Mammal-format "/" Ceiling-Mammal ")"
+           end-if
+           if Ceiling-Reptile > 0
+                 and counter-Reptile > Ceiling-Reptile
+              display "OVER CAPACITY: Reptile exceeds limit ("
+                 Reptile-format "/" Ceiling-Reptile ")"
+           end-if.
+
+       800-Reconcile.
+           compute records-classified = counter-Amphibian
+              + counter-Bird + counter-Mammal + counter-Reptile
+              + counter-other
+           if records-classified not = records-read
+              display "RECONCILIATION ERROR: Read " records-read
+                 " Classified " records-classified
+           end-if.
+
+       700-Write-Report.
+           move spaces to Rpt-Record
+           accept Rpt-Run-Date from date yyyymmdd
+           accept Rpt-Run-Time from time
+           move Amphibian-format to Rpt-Amphibian
+           move Bird-format      to Rpt-Bird
+           move Mammal-format    to Rpt-Mammal
+           move Reptile-format   to Rpt-Reptile
+           move other-format     to Rpt-Other
+           write Rpt-Record.
+
+       720-Append-History.
+           open extend histfile
+           if hist-status = "35"
+              open output histfile
+           end-if
+           move spaces to Hist-Record
+           accept Hist-Run-Date from date yyyymmdd
+           accept Hist-Run-Time from time
+           move Amphibian-format to Hist-Amphibian
+           move Bird-format      to Hist-Bird
+           move Mammal-format    to Hist-Mammal
+           move Reptile-format   to Hist-Reptile
+           move other-format     to Hist-Other
+           write Hist-Record
+           close histfile.
+
+       750-Write-Printed-Report.
+           open output prtfile
+           move zero to ws-prt-page-no
+           accept ws-prt-run-date from date yyyymmdd
+           accept ws-prt-run-time from time
+           perform 760-Print-Header
+
+           move spaces to Prt-Line
+           move "AMPHIBIAN" to Prt-Line(1:20)
+           move Amphibian-format to Prt-Line(25:4)
+           perform 780-Print-Detail-Line
+
+           move spaces to Prt-Line
+           move "BIRD" to Prt-Line(1:20)
+           move Bird-format to Prt-Line(25:4)
+           perform 780-Print-Detail-Line
+
+           move spaces to Prt-Line
+           move "MAMMAL" to Prt-Line(1:20)
+           move Mammal-format to Prt-Line(25:4)
+           perform 780-Print-Detail-Line
+
+           move spaces to Prt-Line
+           move "REPTILE" to Prt-Line(1:20)
+           move Reptile-format to Prt-Line(25:4)
+           perform 780-Print-Detail-Line
+
+           move spaces to Prt-Line
+           move "OTHER" to Prt-Line(1:20)
+           move other-format to Prt-Line(25:4)
+           perform 780-Print-Detail-Line
+
+           perform 770-Print-Footer
+           close prtfile.
+
+       760-Print-Header.
+           add 1 to ws-prt-page-no
+           move zero to ws-prt-lines-used
+           move ws-prt-page-no to ws-prt-page-format
+
+           move spaces to Prt-Line
+           move "ANIMAL CLASSIFICATION SUMMARY REPORT" to
+              Prt-Line(1:37)
+           move "PAGE" to Prt-Line(66:4)
+           move ws-prt-page-format to Prt-Line(71:3)
+           write Prt-Line after advancing page
+
+           move spaces to Prt-Line
+           move "RUN DATE:" to Prt-Line(1:9)
+           move ws-prt-run-date to Prt-Line(11:8)
+           move "RUN TIME:" to Prt-Line(21:9)
+           move ws-prt-run-time to Prt-Line(31:8)
+           write Prt-Line after advancing 2
+
+           move spaces to Prt-Line
+           move "CLASS" to Prt-Line(1:20)
+           move "COUNT" to Prt-Line(25:5)
+           write Prt-Line after advancing 2
+
+           move spaces to Prt-Line
+           move all "-" to Prt-Line(1:29)
+           write Prt-Line after advancing 1.
+
+       770-Print-Footer.
+           move spaces to Prt-Line
+           write Prt-Line after advancing 2
+           move spaces to Prt-Line
+           move "END OF REPORT" to Prt-Line(1:13)
+           write Prt-Line after advancing 1.
+
+       780-Print-Detail-Line.
+           if ws-prt-lines-used >= ws-prt-lines-per-page
+              perform 760-Print-Header
+           end-if
+           write Prt-Line after advancing 1
+           add 1 to ws-prt-lines-used.
+
+       999-finalize.
+           close infile
+           close rejfile
+           close rptfile.
+
