@@ -1,111 +1,387 @@
-       Identification Division.
-       Program-id.          Lab3b.
-       
-      *      Name: Tyler Zysberg. Description: LAB3b.Counts the number
-      *>     of species in each field from an input file.
-      
-       environment division.
-       input-output section.
-       file-control.
-            select infile assign to "lab3-in.dat"
-                organization is line sequential.
-
-       Data division.
-       File Section.
-       Fd infile.
-       01    AnimalClass.
-         05    AnimalName       Pic X(12).
-         05    Gender           Pic X(1).
-         05    Species          Pic X(15).
-          
-	   Working-storage section.
-        01  counter-Amphibian pic 999.
-        01  counter-Bird      pic 999.
-        01  counter-Mammal    pic 999.
-        01  counter-Reptile   pic 999.
-        01  counter-other     pic 999.
-        01  Amphibian-format  pic ZZZ.
-        01  Bird-format       pic ZZZ.
-        01  Mammal-format     pic ZZZ.
-        01  Reptile-format    pic ZZZ.
-        01  other-format      pic ZZZ.
-        01  eof               pic X value "N".
-           88 eof-false       value "Y".
-       
-       
-       
-       Procedure Division.
-       000-main.
-       
-           Perform 100-initialize
-           
-            perform until eof-false
-              read infile
-                 at end
-                    set eof-false to true
-                 not at end
-                    perform 300-Count
-              end-read
-           end-perform
-           
-           move counter-Amphibian to Amphibian-format
-           move counter-Bird to Bird-format
-           move counter-Mammal to Mammal-format
-           move counter-Reptile to Reptile-format
-           move counter-other to other-format
-                                            
-                 display "Amphibian: " Amphibian-format
-                 display "Bird: " Bird-format
-                 display "Mammal: " Mammal-format
-                 display "Reptile: " Reptile-format
-                 display "Other: " other-format
-           
-           perform 999-finalize
-           
-           stop run.
-           
-       100-initialize.
-           open input  infile.
-           
-       300-Count.
-           evaluate species
-		   when "Frog"
-           when "Newt"
-           when "Salamander"
-           when "Toad"
-           add 1 to counter-Amphibian
-           when "Albatross"
-           when "Eagle"
-           when "Falcon"
-           when "Hawk"
-           when "Pelican"
-           when "Vulture"
-           add 1 to counter-Bird
-           when "Ape"
-           when "Cheetah"
-           when "Chimp"
-           when "Coyote"
-           when "Lion"
-           when "Mongoose"
-           when "Otter"
-           when "Tiger"
-		   when "Wolf"
-           add 1 to counter-Mammal
-           when "Alligator"
-           when "Boa"
-           when "Cobra"
-           when "Komodo"
-           when "Turtle"
-           when "Viper"
-           add 1 to counter-Reptile
-           when other
-           add 1 to counter-other
-           end-evaluate.
-		   
-           
-           
-           
-       999-finalize.  
-           close infile.
-       
-       
\ No newline at end of file
+       Identification Division.
+       Program-id.          Lab3b.
+
+      *      Name: Tyler Zysberg. Description: LAB3b.Counts the number
+      *>     of species in each field from an input file.
+      *>     2026-08-09  TZ  Species class now comes from the
+      *>     lab3-cls.dat reference file instead of literal WHEN lists,
+      *>     so Operations can add new species without a recompile.
+      *>     2026-08-09  TZ  Unrecognized species now written to
+      *>     lab3-rej.dat instead of being silently folded into Other.
+      *>     2026-08-09  TZ  Class counts now archived to lab3-rpt.dat
+      *>     with a run date/time stamp on every run.
+      *>     2026-08-09  TZ  Added a records-read vs. records-classified
+      *>     reconciliation check after the read loop.
+      *>     2026-08-09  TZ  Each run now appends its five class counts
+      *>     and a date/time stamp to lab3-hist.dat for month-over-month
+      *>     trend comparisons.
+
+      *>     2026-08-09  TZ  160-Find-Class now trims and upper-cases
+      *>     the species before matching, so capitalization or stray
+      *>     blanks in the feed file no longer fall through to Other.
+      *>     2026-08-09  TZ  Added a configurable facility-capacity
+      *>     check against lab3-cap.dat, printing an OVER CAPACITY
+      *>     line for any class whose count exceeds its configured
+      *>     limit.
+      *>     2026-08-09  TZ  000-main now records its current infile
+      *>     position to lab3-pos.dat after every record, so an abended
+      *>     full-file scan can restart partway through instead of
+      *>     reprocessing the whole file.
+       environment division.
+       input-output section.
+       file-control.
+            select infile assign to "lab3-in.dat"
+                organization is line sequential.
+
+            select clsfile assign to "lab3-cls.dat"
+                organization is line sequential.
+
+            select rejfile assign to "lab3-rej.dat"
+                organization is line sequential
+                file status is rej-status.
+
+            select rptfile assign to "lab3-rpt.dat"
+                organization is line sequential.
+
+            select histfile assign to "lab3-hist.dat"
+                organization is line sequential
+                file status is hist-status.
+
+            select capfile assign to "lab3-cap.dat"
+                organization is line sequential
+                file status is cap-status.
+
+            select posfile assign to "lab3-pos.dat"
+                organization is line sequential
+                file status is pos-status.
+
+       Data division.
+       File Section.
+       Fd infile.
+       01    AnimalClass.
+         05    AnimalName       Pic X(12).
+         05    Gender           Pic X(1).
+         05    Species          Pic X(15).
+
+       Fd clsfile.
+       01    Cls-Record.
+         05    Cls-Species      Pic X(15).
+         05    Cls-Class        Pic X(10).
+
+       Fd rejfile.
+       01    Rej-Record.
+         05    Rej-AnimalName   Pic X(12).
+         05    Rej-Gender       Pic X(1).
+         05    Rej-Species      Pic X(15).
+
+       Fd rptfile.
+       01    Rpt-Record.
+         05    Rpt-Run-Date     Pic 9(8).
+         05    Filler           Pic X(1) value space.
+         05    Rpt-Run-Time     Pic 9(8).
+         05    Filler           Pic X(1) value space.
+         05    Rpt-Amphibian    Pic ZZZ.
+         05    Filler           Pic X(1) value space.
+         05    Rpt-Bird         Pic ZZZ.
+         05    Filler           Pic X(1) value space.
+         05    Rpt-Mammal       Pic ZZZ.
+         05    Filler           Pic X(1) value space.
+         05    Rpt-Reptile      Pic ZZZ.
+         05    Filler           Pic X(1) value space.
+         05    Rpt-Other        Pic ZZZ.
+
+       Fd histfile.
+       01    Hist-Record.
+         05    Hist-Run-Date    Pic 9(8).
+         05    Filler           Pic X(1) value space.
+         05    Hist-Run-Time    Pic 9(8).
+         05    Filler           Pic X(1) value space.
+         05    Hist-Amphibian   Pic ZZZ.
+         05    Filler           Pic X(1) value space.
+         05    Hist-Bird        Pic ZZZ.
+         05    Filler           Pic X(1) value space.
+         05    Hist-Mammal      Pic ZZZ.
+         05    Filler           Pic X(1) value space.
+         05    Hist-Reptile     Pic ZZZ.
+         05    Filler           Pic X(1) value space.
+         05    Hist-Other       Pic ZZZ.
+
+       Fd capfile.
+       01    Cap-Record.
+         05    Cap-Class        Pic X(10).
+         05    Cap-Limit        Pic 9(5).
+
+       Fd posfile.
+       01    Pos-Record.
+         05    Pos-Last-Record  Pic 9(7).
+
+       Working-storage section.
+        01  counter-Amphibian pic 999 value zero.
+        01  counter-Bird      pic 999 value zero.
+        01  counter-Mammal    pic 999 value zero.
+        01  counter-Reptile   pic 999 value zero.
+        01  counter-other     pic 999 value zero.
+        01  Amphibian-format  pic ZZZ.
+        01  Bird-format       pic ZZZ.
+        01  Mammal-format     pic ZZZ.
+        01  Reptile-format    pic ZZZ.
+        01  other-format      pic ZZZ.
+        01  eof               pic X value "N".
+           88 eof-false       value "Y".
+        01  rej-status        pic X(2).
+        01  hist-status       pic X(2).
+        01  cls-eof           pic X value "N".
+           88 cls-eof-false   value "Y".
+
+        01  Class-Table.
+            05  Class-Entry occurs 60 times indexed by Cls-Idx.
+                10  Tbl-Species   pic X(15).
+                10  Tbl-Class     pic X(10).
+        01  Class-Count       pic 999 value zero.
+        01  ws-species-class  pic X(10).
+        01  ws-species-key    pic X(15).
+        01  ws-found          pic X value "N".
+           88 ws-found-yes    value "Y".
+        01  records-read       pic 999 value zero.
+        01  records-classified pic 999 value zero.
+
+        01  cap-status         pic X(2).
+        01  cap-eof            pic X value "N".
+           88 cap-eof-false    value "Y".
+        01  Ceiling-Amphibian  pic 9(5) value zero.
+        01  Ceiling-Bird       pic 9(5) value zero.
+        01  Ceiling-Mammal     pic 9(5) value zero.
+        01  Ceiling-Reptile    pic 9(5) value zero.
+
+        01  pos-status         pic X(2).
+        01  ws-position        pic 9(7) value zero.
+        01  ws-skip-idx        pic 9(7) value zero.
+
+
+
+       Procedure Division.
+       000-main.
+
+           Perform 100-initialize
+           Perform 110-Load-Classes
+           Perform 120-Load-Capacities
+           Perform 140-Load-Position
+           Perform 150-Skip-Processed
+
+            perform until eof-false
+              read infile
+                 at end
+                    set eof-false to true
+                 not at end
+                    perform 300-Count
+                    add 1 to ws-position
+                    perform 900-Save-Position
+              end-read
+           end-perform
+
+           perform 950-Clear-Position
+
+           move counter-Amphibian to Amphibian-format
+           move counter-Bird to Bird-format
+           move counter-Mammal to Mammal-format
+           move counter-Reptile to Reptile-format
+           move counter-other to other-format
+
+                 display "Amphibian: " Amphibian-format
+                 display "Bird: " Bird-format
+                 display "Mammal: " Mammal-format
+                 display "Reptile: " Reptile-format
+                 display "Other: " other-format
+
+           perform 860-Check-Capacity
+
+           perform 800-Reconcile
+
+           perform 700-Write-Report
+
+           perform 720-Append-History
+
+           perform 999-finalize
+
+           stop run.
+
+       100-initialize.
+           open input  infile
+           open extend rejfile
+           if rej-status = "35"
+              open output rejfile
+           end-if
+           open output rptfile.
+
+       110-Load-Classes.
+           open input clsfile
+           perform until cls-eof-false
+              read clsfile
+                 at end
+                    set cls-eof-false to true
+                 not at end
+                    add 1 to class-count
+                    move function upper-case(
+                       function trim(Cls-Species))
+                       to Tbl-Species(Class-Count)
+                    move Cls-Class   to Tbl-Class(Class-Count)
+              end-read
+           end-perform
+           close clsfile.
+
+       120-Load-Capacities.
+           open input capfile
+           if cap-status = "00"
+              perform until cap-eof-false
+                 read capfile
+                    at end
+                       set cap-eof-false to true
+                    not at end
+                       evaluate Cap-Class
+                          when "AMPHIBIAN"
+                             move Cap-Limit to Ceiling-Amphibian
+                          when "BIRD"
+                             move Cap-Limit to Ceiling-Bird
+                          when "MAMMAL"
+                             move Cap-Limit to Ceiling-Mammal
+                          when "REPTILE"
+                             move Cap-Limit to Ceiling-Reptile
+                       end-evaluate
+                 end-read
+              end-perform
+              close capfile
+           end-if.
+
+       140-Load-Position.
+           move zero to ws-position
+           open input posfile
+           if pos-status = "00"
+              read posfile
+                 at end
+                    continue
+                 not at end
+                    move Pos-Last-Record to ws-position
+              end-read
+              close posfile
+           end-if
+           move ws-position to records-read.
+
+       150-Skip-Processed.
+           perform varying ws-skip-idx from 1 by 1
+                   until ws-skip-idx > ws-position
+              read infile
+                 at end
+                    set eof-false to true
+              end-read
+           end-perform.
+
+       900-Save-Position.
+           open output posfile
+           move ws-position to Pos-Last-Record
+           write Pos-Record
+           close posfile.
+
+       950-Clear-Position.
+           open output posfile
+           move zero to Pos-Last-Record
+           write Pos-Record
+           close posfile.
+
+       160-Find-Class.
+           move spaces to ws-species-class
+           move function upper-case(
+              function trim(Species)) to ws-species-key
+           move "N" to ws-found
+           perform varying Cls-Idx from 1 by 1
+                   until Cls-Idx > Class-Count or ws-found-yes
+              if Tbl-Species(Cls-Idx) = ws-species-key
+                 move Tbl-Class(Cls-Idx) to ws-species-class
+                 move "Y" to ws-found
+              end-if
+           end-perform.
+
+       300-Count.
+           add 1 to records-read
+           perform 160-Find-Class
+           evaluate ws-species-class
+              when "AMPHIBIAN"
+                 add 1 to counter-Amphibian
+              when "BIRD"
+                 add 1 to counter-Bird
+              when "MAMMAL"
+                 add 1 to counter-Mammal
+              when "REPTILE"
+                 add 1 to counter-Reptile
+              when other
+                 add 1 to counter-other
+                 move AnimalName to Rej-AnimalName
+                 move Gender     to Rej-Gender
+                 move Species    to Rej-Species
+                 write Rej-Record
+           end-evaluate.
+
+
+
+       800-Reconcile.
+           compute records-classified = counter-Amphibian
+              + counter-Bird + counter-Mammal + counter-Reptile
+              + counter-other
+           if records-classified not = records-read
+              display "RECONCILIATION ERROR: Read " records-read
+                 " Classified " records-classified
+           end-if.
+
+       860-Check-Capacity.
+           if Ceiling-Amphibian > 0
+                 and counter-Amphibian > Ceiling-Amphibian
+              display "OVER CAPACITY: Amphibian exceeds limit ("
+                 Amphibian-format "/" Ceiling-Amphibian ")"
+           end-if
+           if Ceiling-Bird > 0
+                 and counter-Bird > Ceiling-Bird
+              display "OVER CAPACITY: Bird exceeds limit ("
+                 Bird-format "/" Ceiling-Bird ")"
+           end-if
+           if Ceiling-Mammal > 0
+                 and counter-Mammal > Ceiling-Mammal
+              display "OVER CAPACITY: Mammal exceeds limit ("
+                 Mammal-format "/" Ceiling-Mammal ")"
+           end-if
+           if Ceiling-Reptile > 0
+                 and counter-Reptile > Ceiling-Reptile
+              display "OVER CAPACITY: Reptile exceeds limit ("
+                 Reptile-format "/" Ceiling-Reptile ")"
+           end-if.
+
+       700-Write-Report.
+           move spaces to Rpt-Record
+           accept Rpt-Run-Date from date yyyymmdd
+           accept Rpt-Run-Time from time
+           move Amphibian-format to Rpt-Amphibian
+           move Bird-format      to Rpt-Bird
+           move Mammal-format    to Rpt-Mammal
+           move Reptile-format   to Rpt-Reptile
+           move other-format     to Rpt-Other
+           write Rpt-Record.
+
+       720-Append-History.
+           open extend histfile
+           if hist-status = "35"
+              open output histfile
+           end-if
+           move spaces to Hist-Record
+           accept Hist-Run-Date from date yyyymmdd
+           accept Hist-Run-Time from time
+           move Amphibian-format to Hist-Amphibian
+           move Bird-format      to Hist-Bird
+           move Mammal-format    to Hist-Mammal
+           move Reptile-format   to Hist-Reptile
+           move other-format     to Hist-Other
+           write Hist-Record
+           close histfile.
+
+       999-finalize.
+           close infile
+           close rejfile
+           close rptfile.
+
