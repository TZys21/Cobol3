@@ -0,0 +1,97 @@
+       Identification Division.
+       Program-id.          Lab3i.
+
+      *      Name: Tyler Zysberg. Description: LAB3i.Scans lab3-in.dat
+      *>     for AnimalName values that appear more than once, so a
+      *>     double-entered animal can be caught before a classification
+      *>     run silently counts it twice toward its class total.
+      *>     2026-08-09  TZ  Initial version.
+
+       environment division.
+       input-output section.
+       file-control.
+            select infile assign to "lab3-in.dat"
+                organization is line sequential.
+
+       Data division.
+       File Section.
+       Fd infile.
+       01    AnimalClass.
+         05    AnimalName       Pic X(12).
+         05    Gender           Pic X(1).
+         05    Species          Pic X(15).
+
+       Working-storage section.
+        01  eof               pic X value "N".
+           88 eof-false       value "Y".
+
+        01  Name-Table.
+            05  Name-Entry occurs 500 times indexed by Nm-Idx.
+                10  Nm-Name    pic X(12).
+                10  Nm-Count   pic 9(5) value zero.
+        01  Name-Count         pic 9(5) value zero.
+        01  ws-found           pic X value "N".
+           88 ws-found-yes     value "Y".
+        01  ws-dup-found       pic X value "N".
+           88 ws-dup-found-yes value "Y".
+        01  ws-count-format    pic Z(4)9.
+
+
+
+       Procedure Division.
+       000-main.
+
+           Perform 100-initialize
+
+           perform until eof-false
+              read infile
+                 at end
+                    set eof-false to true
+                 not at end
+                    perform 300-Tally
+              end-read
+           end-perform
+
+           perform 500-Print-Duplicates
+
+           perform 999-finalize
+
+           stop run.
+
+       100-initialize.
+           open input infile.
+
+       300-Tally.
+           move "N" to ws-found
+           perform varying Nm-Idx from 1 by 1
+                   until Nm-Idx > Name-Count or ws-found-yes
+              if Nm-Name(Nm-Idx) = AnimalName
+                 add 1 to Nm-Count(Nm-Idx)
+                 move "Y" to ws-found
+              end-if
+           end-perform
+           if not ws-found-yes
+              add 1 to Name-Count
+              move AnimalName to Nm-Name(Name-Count)
+              move 1 to Nm-Count(Name-Count)
+           end-if.
+
+       500-Print-Duplicates.
+           move "N" to ws-dup-found
+           display "Duplicate AnimalName report:"
+           perform varying Nm-Idx from 1 by 1
+                   until Nm-Idx > Name-Count
+              if Nm-Count(Nm-Idx) > 1
+                 move "Y" to ws-dup-found
+                 move Nm-Count(Nm-Idx) to ws-count-format
+                 display "  DUPLICATE: " Nm-Name(Nm-Idx)
+                    " occurs " ws-count-format " times"
+              end-if
+           end-perform
+           if not ws-dup-found-yes
+              display "  No duplicate AnimalName values found."
+           end-if.
+
+       999-finalize.
+           close infile.
+
