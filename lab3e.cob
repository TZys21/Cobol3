@@ -0,0 +1,207 @@
+       Identification Division.
+       Program-id.          Lab3e.
+
+      *      Name: Tyler Zysberg. Description: LAB3e.Consolidates the
+      *>     class counts across several location input files listed
+      *>     in lab3-loc.dat, printing a subtotal per location and one
+      *>     grand total, instead of running Lab3a once per location.
+      *>     2026-08-09  TZ  Initial version.
+      *>     2026-08-09  TZ  160-Find-Class now trims and upper-cases
+      *>     the species before matching, so capitalization or stray
+      *>     blanks in the feed file no longer fall through to Other.
+
+       environment division.
+       input-output section.
+       file-control.
+            select locfile assign to "lab3-loc.dat"
+                organization is line sequential.
+
+            select infile assign to ws-infile-name
+                organization is line sequential.
+
+            select clsfile assign to "lab3-cls.dat"
+                organization is line sequential.
+
+       Data division.
+       File Section.
+       Fd locfile.
+       01    Loc-Record.
+         05    Loc-Name         Pic X(10).
+         05    Loc-File         Pic X(20).
+
+       Fd infile.
+       01    AnimalClass.
+         05    AnimalName       Pic X(12).
+         05    Gender           Pic X(1).
+         05    Species          Pic X(15).
+
+       Fd clsfile.
+       01    Cls-Record.
+         05    Cls-Species      Pic X(15).
+         05    Cls-Class        Pic X(10).
+
+       Working-storage section.
+        01  ws-infile-name    pic X(20).
+
+        01  counter-Amphibian pic 999 value zero.
+        01  counter-Bird      pic 999 value zero.
+        01  counter-Mammal    pic 999 value zero.
+        01  counter-Reptile   pic 999 value zero.
+        01  counter-other     pic 999 value zero.
+        01  Amphibian-format  pic ZZ9.
+        01  Bird-format       pic ZZ9.
+        01  Mammal-format     pic ZZ9.
+        01  Reptile-format    pic ZZ9.
+        01  other-format      pic ZZ9.
+
+        01  grand-Amphibian   pic 9(5) value zero.
+        01  grand-Bird        pic 9(5) value zero.
+        01  grand-Mammal      pic 9(5) value zero.
+        01  grand-Reptile     pic 9(5) value zero.
+        01  grand-other       pic 9(5) value zero.
+        01  grand-Amphibian-format pic Z(4)9.
+        01  grand-Bird-format      pic Z(4)9.
+        01  grand-Mammal-format    pic Z(4)9.
+        01  grand-Reptile-format   pic Z(4)9.
+        01  grand-other-format     pic Z(4)9.
+
+        01  eof               pic X value "N".
+           88 eof-false       value "Y".
+        01  loc-eof           pic X value "N".
+           88 loc-eof-false   value "Y".
+        01  cls-eof           pic X value "N".
+           88 cls-eof-false   value "Y".
+
+        01  Class-Table.
+            05  Class-Entry occurs 60 times indexed by Cls-Idx.
+                10  Tbl-Species   pic X(15).
+                10  Tbl-Class     pic X(10).
+        01  Class-Count       pic 999 value zero.
+        01  ws-species-class  pic X(10).
+        01  ws-species-key    pic X(15).
+        01  ws-found          pic X value "N".
+           88 ws-found-yes    value "Y".
+
+
+
+       Procedure Division.
+       000-main.
+
+           Perform 100-initialize
+           Perform 110-Load-Classes
+
+           perform until loc-eof-false
+              read locfile
+                 at end
+                    set loc-eof-false to true
+                 not at end
+                    perform 200-Process-Location
+              end-read
+           end-perform
+
+           move grand-Amphibian to grand-Amphibian-format
+           move grand-Bird      to grand-Bird-format
+           move grand-Mammal    to grand-Mammal-format
+           move grand-Reptile   to grand-Reptile-format
+           move grand-other     to grand-other-format
+
+           display "Grand total:"
+           display "  Amphibian: " grand-Amphibian-format
+           display "  Bird: "      grand-Bird-format
+           display "  Mammal: "    grand-Mammal-format
+           display "  Reptile: "   grand-Reptile-format
+           display "  Other: "     grand-other-format
+
+           perform 999-finalize
+
+           stop run.
+
+       100-initialize.
+           open input locfile.
+
+       110-Load-Classes.
+           open input clsfile
+           perform until cls-eof-false
+              read clsfile
+                 at end
+                    set cls-eof-false to true
+                 not at end
+                    add 1 to class-count
+                    move function upper-case(
+                       function trim(Cls-Species))
+                       to Tbl-Species(Class-Count)
+                    move Cls-Class   to Tbl-Class(Class-Count)
+              end-read
+           end-perform
+           close clsfile.
+
+       200-Process-Location.
+           move Loc-File to ws-infile-name
+           move zero to counter-Amphibian
+           move zero to counter-Bird
+           move zero to counter-Mammal
+           move zero to counter-Reptile
+           move zero to counter-other
+           move "N" to eof
+
+           open input infile
+           perform until eof-false
+              read infile
+                 at end
+                    set eof-false to true
+                 not at end
+                    perform 300-Count
+              end-read
+           end-perform
+           close infile
+
+           move counter-Amphibian to Amphibian-format
+           move counter-Bird      to Bird-format
+           move counter-Mammal    to Mammal-format
+           move counter-Reptile   to Reptile-format
+           move counter-other     to other-format
+
+           display "Location: " Loc-Name
+           display "  Amphibian: " Amphibian-format
+           display "  Bird: "      Bird-format
+           display "  Mammal: "    Mammal-format
+           display "  Reptile: "   Reptile-format
+           display "  Other: "     other-format
+
+           add counter-Amphibian to grand-Amphibian
+           add counter-Bird      to grand-Bird
+           add counter-Mammal    to grand-Mammal
+           add counter-Reptile   to grand-Reptile
+           add counter-other     to grand-other.
+
+       160-Find-Class.
+           move spaces to ws-species-class
+           move function upper-case(
+              function trim(Species)) to ws-species-key
+           move "N" to ws-found
+           perform varying Cls-Idx from 1 by 1
+                   until Cls-Idx > Class-Count or ws-found-yes
+              if Tbl-Species(Cls-Idx) = ws-species-key
+                 move Tbl-Class(Cls-Idx) to ws-species-class
+                 move "Y" to ws-found
+              end-if
+           end-perform.
+
+       300-Count.
+           perform 160-Find-Class
+           evaluate ws-species-class
+              when "AMPHIBIAN"
+                 add 1 to counter-Amphibian
+              when "BIRD"
+                 add 1 to counter-Bird
+              when "MAMMAL"
+                 add 1 to counter-Mammal
+              when "REPTILE"
+                 add 1 to counter-Reptile
+              when other
+                 add 1 to counter-other
+           end-evaluate.
+
+       999-finalize.
+           close locfile.
+
