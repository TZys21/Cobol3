@@ -0,0 +1,96 @@
+       Identification Division.
+       Program-id.          Lab3f.
+
+      *      Name: Tyler Zysberg. Description: LAB3f.Builds an indexed
+      *>     copy of lab3-in.dat keyed on AnimalName, and looks up a
+      *>     single animal's Gender/Species by name without scanning
+      *>     the whole herd file.
+      *>     2026-08-09  TZ  Initial version.
+
+       environment division.
+       input-output section.
+       file-control.
+            select infile assign to "lab3-in.dat"
+                organization is line sequential.
+
+            select idxfile assign to "lab3-in-idx.dat"
+                organization is indexed
+                access mode is dynamic
+                record key is Idx-AnimalName
+                file status is idx-status.
+
+       Data division.
+       File Section.
+       Fd infile.
+       01    AnimalClass.
+         05    AnimalName       Pic X(12).
+         05    Gender           Pic X(1).
+         05    Species          Pic X(15).
+
+       Fd idxfile.
+       01    Idx-AnimalClass.
+         05    Idx-AnimalName   Pic X(12).
+         05    Idx-Gender       Pic X(1).
+         05    Idx-Species      Pic X(15).
+
+       Working-storage section.
+        01  mode-parm         pic X(12).
+        01  lookup-name       pic X(12).
+        01  idx-status        pic X(2).
+        01  eof               pic X value "N".
+           88 eof-false       value "Y".
+
+
+
+       Procedure Division.
+       000-main.
+
+           accept mode-parm from command-line
+
+           if mode-parm = "BUILD" or mode-parm = "build"
+              perform 400-Build-Index
+           else
+              move mode-parm to lookup-name
+              if lookup-name = spaces
+                 display "Enter animal name: " with no advancing
+                 accept lookup-name
+              end-if
+              perform 300-Lookup
+           end-if
+
+           stop run.
+
+       400-Build-Index.
+           open input  infile
+           open output idxfile
+
+           perform until eof-false
+              read infile
+                 at end
+                    set eof-false to true
+                 not at end
+                    move AnimalName to Idx-AnimalName
+                    move Gender     to Idx-Gender
+                    move Species    to Idx-Species
+                    write Idx-AnimalClass
+              end-read
+           end-perform
+
+           close infile
+           close idxfile.
+
+       300-Lookup.
+           open input idxfile
+
+           move lookup-name to Idx-AnimalName
+           read idxfile
+              invalid key
+                 display "Animal not found: " lookup-name
+              not invalid key
+                 display "AnimalName: " Idx-AnimalName
+                 display "Gender: "     Idx-Gender
+                 display "Species: "    Idx-Species
+           end-read
+
+           close idxfile.
+
